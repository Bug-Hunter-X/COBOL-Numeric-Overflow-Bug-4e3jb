@@ -1,12 +1,445 @@
-01  WS-AREA-1 PIC 9(5) VALUE ZEROES.
-01  WS-AREA-2 PIC 9(5) VALUE ZEROES.
-
-PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1.
-    IF WS-AREA-1 > 99999 THEN
-        DISPLAY "ERROR: WS-AREA-1 overflow"
-        STOP RUN
-    END-IF.
-    ADD WS-AREA-1 TO WS-AREA-2.
-    DISPLAY WS-AREA-2
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYTXN.
+       AUTHOR. OPS-BATCH-TEAM.
+      *****************************************************************
+      *  Daily transaction counter / accumulator batch job.
+      *  WS-AREA-1 holds the day's transaction count, WS-AREA-2 (packed
+      *  decimal, widened for real daily volume) holds the accumulated
+      *  running total.  An overflow on either accumulator is rejected
+      *  to an exception file and the job closes out cleanly instead
+      *  of abending with STOP RUN.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "PARMCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "CTLRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TRANS-ID                   PIC X(10).
+           05  TRANS-AMOUNT                PIC 9(7)V99.
+           05  TRANS-DATE                  PIC X(8).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       COPY REJECTRC.
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       COPY PARMCTL.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(132).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+       COPY CTLTOTRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                      PIC 9(5) VALUE ZEROES.
+       01  WS-AREA-2                      PIC 9(9)V99 COMP-3
+                                           VALUE ZEROES.
+
+       01  WS-THRESHOLDS.
+           05  WS-AREA-1-LIMIT             PIC 9(5) VALUE 99999.
+           05  WS-AREA-2-LIMIT             PIC 9(9)V99 VALUE 99999.
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 100.
+           05  WS-CHECKPOINT-COUNTER       PIC 9(5) VALUE ZEROES.
+
+       01  WS-SKIP-COUNTER                 PIC 9(5) VALUE ZEROES.
+       01  WS-RUN-DATE                     PIC X(8).
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-FILE-STATUS       PIC XX.
+           05  WS-REJECT-FILE-STATUS      PIC XX.
+           05  WS-PARM-FILE-STATUS        PIC XX.
+           05  WS-CHECKPOINT-FILE-STATUS  PIC XX.
+           05  WS-REPORT-FILE-STATUS      PIC XX.
+           05  WS-AUDIT-FILE-STATUS       PIC XX.
+           05  WS-CTLTOT-FILE-STATUS      PIC XX.
+
+       01  WS-CURRENT-DATE-TIME            PIC X(21).
+
+       01  WS-REPORT-LINE-1.
+           05  FILLER                      PIC X(20)
+                   VALUE "DAILY CONTROL TOTAL ".
+           05  FILLER                      PIC X(6) VALUE "REPORT".
+
+       01  WS-REPORT-LINE-2.
+           05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+           05  WS-REPORT-RUN-DATE          PIC X(10).
+
+       01  WS-REPORT-LINE-3.
+           05  FILLER                      PIC X(33)
+                   VALUE "TRANSACTION COUNT (WS-AREA-1):  ".
+           05  WS-REPORT-AREA-1            PIC ZZ,ZZ9.
+
+       01  WS-REPORT-LINE-4.
+           05  FILLER                      PIC X(33)
+                   VALUE "ACCUMULATED TOTAL (WS-AREA-2):  ".
+           05  WS-REPORT-AREA-2            PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-REPORT-RECON-TEXT            PIC X(100).
+
+       01  WS-EXPECTED-TOTAL               PIC 9(9)V99 VALUE ZEROES.
+       01  WS-AREA-2-DISPLAY               PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-EXPECTED-TOTAL-EDIT          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-SWITCHES.
+           05  WS-OVERFLOW-SWITCH         PIC X VALUE "N".
+               88  WS-OVERFLOW-DETECTED   VALUE "Y".
+           05  WS-EOF-SWITCH              PIC X VALUE "N".
+               88  WS-EOF-DETECTED        VALUE "Y".
+           05  WS-CONTROL-TOTAL-SWITCH    PIC X VALUE "N".
+               88  WS-CONTROL-TOTAL-SUPPLIED VALUE "Y".
+           05  WS-OUT-OF-BALANCE-SWITCH   PIC X VALUE "N".
+               88  WS-OUT-OF-BALANCE-DETECTED VALUE "Y".
+           05  WS-TRANS-OPEN-SWITCH       PIC X VALUE "N".
+               88  WS-TRANS-OPEN-OK       VALUE "Y".
+           05  WS-REJECT-OPEN-SWITCH      PIC X VALUE "N".
+               88  WS-REJECT-OPEN-OK      VALUE "Y".
+           05  WS-AUDIT-OPEN-SWITCH       PIC X VALUE "N".
+               88  WS-AUDIT-OPEN-OK       VALUE "Y".
+           05  WS-CHECKPOINT-OPEN-SWITCH  PIC X VALUE "N".
+               88  WS-CHECKPOINT-OPEN-OK  VALUE "Y".
+           05  WS-FATAL-SWITCH            PIC X VALUE "N".
+               88  WS-FATAL-ERROR         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1010-OPEN-TRANS-FILE
+           PERFORM 1020-OPEN-REJECT-FILE
+           PERFORM 1030-OPEN-AUDIT-FILE
+           PERFORM 1040-SET-RUN-DATE
+           PERFORM 1050-LOAD-PARAMETERS
+           PERFORM 1060-OPEN-CHECKPOINT-FILE
+           IF NOT WS-FATAL-ERROR
+               PERFORM 1070-RESUME-FROM-CHECKPOINT
+               PERFORM 1075-SKIP-TO-CHECKPOINT-POSITION
+           END-IF.
+
+       1010-OPEN-TRANS-FILE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS = "00"
+               SET WS-TRANS-OPEN-OK TO TRUE
+           ELSE
+               DISPLAY "ERROR: TRANS-FILE open failed, status="
+                       WS-TRANS-FILE-STATUS " - no transactions "
+                       "will be processed"
+               SET WS-FATAL-ERROR TO TRUE
+               SET WS-EOF-DETECTED TO TRUE
+           END-IF.
+
+       1020-OPEN-REJECT-FILE.
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+               CLOSE REJECT-FILE
+               OPEN EXTEND REJECT-FILE
+           END-IF
+           IF WS-REJECT-FILE-STATUS = "00"
+               SET WS-REJECT-OPEN-OK TO TRUE
+           ELSE
+               DISPLAY "ERROR: REJECT-FILE open failed, status="
+                       WS-REJECT-FILE-STATUS
+               SET WS-FATAL-ERROR TO TRUE
+               SET WS-EOF-DETECTED TO TRUE
+           END-IF.
+
+       1030-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS = "00"
+               SET WS-AUDIT-OPEN-OK TO TRUE
+           ELSE
+               DISPLAY "ERROR: AUDIT-FILE open failed, status="
+                       WS-AUDIT-FILE-STATUS
+               SET WS-FATAL-ERROR TO TRUE
+               SET WS-EOF-DETECTED TO TRUE
+           END-IF.
+
+       1040-SET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+
+       1050-LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-AREA1-THRESHOLD TO WS-AREA-1-LIMIT
+                       MOVE PARM-AREA2-THRESHOLD TO WS-AREA-2-LIMIT
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "WARNING: PARM-FILE missing - using defaults"
+           END-IF.
+
+       1060-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               SET WS-CHECKPOINT-OPEN-OK TO TRUE
+           ELSE
+               DISPLAY "ERROR: CHECKPOINT-FILE open failed, status="
+                       WS-CHECKPOINT-FILE-STATUS
+               SET WS-FATAL-ERROR TO TRUE
+               SET WS-EOF-DETECTED TO TRUE
+           END-IF.
+
+       1070-RESUME-FROM-CHECKPOINT.
+           MOVE WS-RUN-DATE TO CKPT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY "No checkpoint for run date " WS-RUN-DATE
+                           " - starting cold"
+               NOT INVALID KEY
+                   MOVE CKPT-AREA-1 TO WS-AREA-1
+                   MOVE CKPT-AREA-2 TO WS-AREA-2
+                   MOVE WS-AREA-2 TO WS-AREA-2-DISPLAY
+                   DISPLAY "Resumed from checkpoint at WS-AREA-1="
+                           WS-AREA-1 " WS-AREA-2=" WS-AREA-2-DISPLAY
+           END-READ.
+
+       1075-SKIP-TO-CHECKPOINT-POSITION.
+           MOVE WS-AREA-1 TO WS-SKIP-COUNTER
+           PERFORM WS-SKIP-COUNTER TIMES
+               PERFORM 1100-READ-TRANS-FILE
+               IF WS-EOF-DETECTED
+                   DISPLAY "WARNING: TRANS-FILE has fewer records "
+                           "than the resumed checkpoint position"
+               END-IF
+           END-PERFORM
+           IF NOT WS-EOF-DETECTED
+               PERFORM 1100-READ-TRANS-FILE
+           END-IF.
+
+       1100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF-DETECTED TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL WS-EOF-DETECTED OR WS-OVERFLOW-DETECTED
+               PERFORM 2100-COUNT-TRANSACTION
+               PERFORM 1100-READ-TRANS-FILE
+           END-PERFORM.
+
+       2100-COUNT-TRANSACTION.
+           IF WS-AREA-1 + 1 > WS-AREA-1-LIMIT
+               PERFORM 2110-REJECT-AREA-1-OVERFLOW
+           ELSE
+               IF WS-AREA-2 + TRANS-AMOUNT > WS-AREA-2-LIMIT
+                   PERFORM 2120-REJECT-AREA-2-OVERFLOW
+               ELSE
+                   ADD 1 TO WS-AREA-1
+                   PERFORM 2101-AUDIT-AREA-1-INCREMENT
+                   ADD TRANS-AMOUNT TO WS-AREA-2
+                   PERFORM 2102-AUDIT-AREA-2-ACCUMULATE
+                   PERFORM 2130-CHECKPOINT-IF-DUE
+               END-IF
+           END-IF.
+
+       2101-AUDIT-AREA-1-INCREMENT.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE "AREA1-INCR"          TO AUDIT-EVENT-TYPE
+           MOVE WS-AREA-1             TO AUDIT-AREA-1
+           MOVE WS-AREA-2             TO AUDIT-AREA-2
+           WRITE AUDIT-RECORD.
+
+       2102-AUDIT-AREA-2-ACCUMULATE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE "AREA2-ACCUM"         TO AUDIT-EVENT-TYPE
+           MOVE WS-AREA-1             TO AUDIT-AREA-1
+           MOVE WS-AREA-2             TO AUDIT-AREA-2
+           WRITE AUDIT-RECORD.
+
+       2130-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2140-WRITE-CHECKPOINT
+               MOVE ZEROES TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       2140-WRITE-CHECKPOINT.
+           IF WS-CHECKPOINT-OPEN-OK
+               MOVE WS-RUN-DATE         TO CKPT-KEY
+               MOVE WS-AREA-1           TO CKPT-AREA-1
+               MOVE WS-AREA-2           TO CKPT-AREA-2
+               MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE CHECKPOINT-RECORD
+               END-REWRITE
+           END-IF.
+
+       2110-REJECT-AREA-1-OVERFLOW.
+           MOVE FUNCTION CURRENT-DATE TO REJECT-TIMESTAMP
+           MOVE "AREA-1"               TO REJECT-TYPE
+           MOVE WS-AREA-1              TO REJECT-AREA-1
+           MOVE WS-AREA-2              TO REJECT-AREA-2
+           MOVE "WS-AREA-1 EXCEEDED OVERFLOW THRESHOLD"
+                                       TO REJECT-REASON
+           WRITE REJECT-RECORD
+           DISPLAY "WARNING: WS-AREA-1 overflow - rejected, closing out"
+           SET WS-OVERFLOW-DETECTED TO TRUE.
+
+       2120-REJECT-AREA-2-OVERFLOW.
+           MOVE FUNCTION CURRENT-DATE TO REJECT-TIMESTAMP
+           MOVE "AREA-2"               TO REJECT-TYPE
+           MOVE WS-AREA-1              TO REJECT-AREA-1
+           MOVE WS-AREA-2              TO REJECT-AREA-2
+           MOVE "WS-AREA-2 EXCEEDED OVERFLOW THRESHOLD"
+                                       TO REJECT-REASON
+           WRITE REJECT-RECORD
+           DISPLAY "WARNING: WS-AREA-2 overflow - rejected, closing out"
+           SET WS-OVERFLOW-DETECTED TO TRUE.
+
+       3000-FINALIZE.
+           IF NOT WS-FATAL-ERROR
+               PERFORM 2140-WRITE-CHECKPOINT
+               PERFORM 3050-RECONCILE-CONTROL-TOTAL
+           END-IF
+           PERFORM 3100-PRODUCE-CONTROL-REPORT
+           IF WS-TRANS-OPEN-OK
+               CLOSE TRANS-FILE
+           END-IF
+           IF WS-REJECT-OPEN-OK
+               CLOSE REJECT-FILE
+           END-IF
+           IF WS-CHECKPOINT-OPEN-OK
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-AUDIT-OPEN-OK
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       3050-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTLTOT-FILE-STATUS = "00"
+               READ CONTROL-TOTAL-FILE
+                   NOT AT END
+                       SET WS-CONTROL-TOTAL-SUPPLIED TO TRUE
+                       MOVE CTLTOT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           ELSE
+               DISPLAY "WARNING: CONTROL-TOTAL-FILE missing - "
+                       "skipping reconciliation"
+           END-IF
+           IF WS-CONTROL-TOTAL-SUPPLIED
+               IF WS-EXPECTED-TOTAL NOT = WS-AREA-2
+                   SET WS-OUT-OF-BALANCE-DETECTED TO TRUE
+                   MOVE WS-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL-EDIT
+                   MOVE WS-AREA-2 TO WS-AREA-2-DISPLAY
+                   DISPLAY "OUT OF BALANCE: expected "
+                           WS-EXPECTED-TOTAL-EDIT
+                           " actual " WS-AREA-2-DISPLAY
+               ELSE
+                   DISPLAY "IN BALANCE: WS-AREA-2 matches control total"
+               END-IF
+           END-IF.
+
+       3100-PRODUCE-CONTROL-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: REPORT-FILE open failed, status="
+                       WS-REPORT-FILE-STATUS " - control report "
+                       "not produced"
+           ELSE
+               MOVE WS-REPORT-LINE-1 TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-REPORT-RUN-DATE(1:4)
+               MOVE "-"                       TO WS-REPORT-RUN-DATE(5:1)
+               MOVE WS-CURRENT-DATE-TIME(5:2) TO WS-REPORT-RUN-DATE(6:2)
+               MOVE "-"                       TO WS-REPORT-RUN-DATE(8:1)
+               MOVE WS-CURRENT-DATE-TIME(7:2) TO WS-REPORT-RUN-DATE(9:2)
+               MOVE WS-REPORT-LINE-2 TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-AREA-1 TO WS-REPORT-AREA-1
+               MOVE WS-REPORT-LINE-3 TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-AREA-2 TO WS-REPORT-AREA-2
+               MOVE WS-REPORT-LINE-4 TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               EVALUATE TRUE
+                   WHEN WS-FATAL-ERROR
+                       MOVE "RUN FAILED - NO TOTALS PRODUCED"
+                           TO WS-REPORT-RECON-TEXT
+                   WHEN NOT WS-CONTROL-TOTAL-SUPPLIED
+                       MOVE "CONTROL TOTAL CHECK: NOT SUPPLIED"
+                           TO WS-REPORT-RECON-TEXT
+                   WHEN WS-OUT-OF-BALANCE-DETECTED
+                       MOVE WS-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL-EDIT
+                       MOVE WS-AREA-2 TO WS-AREA-2-DISPLAY
+                       STRING "CONTROL TOTAL CHECK: OUT OF BALANCE -"
+                           " EXPECTED " WS-EXPECTED-TOTAL-EDIT
+                           " ACTUAL " WS-AREA-2-DISPLAY
+                           DELIMITED BY SIZE INTO WS-REPORT-RECON-TEXT
+                   WHEN OTHER
+                       MOVE "CONTROL TOTAL CHECK: IN BALANCE"
+                           TO WS-REPORT-RECON-TEXT
+               END-EVALUATE
+               MOVE WS-REPORT-RECON-TEXT TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               CLOSE REPORT-FILE
+               MOVE WS-AREA-2 TO WS-AREA-2-DISPLAY
+               DISPLAY "Control report written - WS-AREA-1=" WS-AREA-1
+                       " WS-AREA-2=" WS-AREA-2-DISPLAY
+           END-IF.
