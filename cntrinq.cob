@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRINQ.
+       AUTHOR. OPS-BATCH-TEAM.
+      *****************************************************************
+      *  Read-only inquiry / authorized-reset utility for the daily
+      *  transaction counter (WS-AREA-1) and accumulator (WS-AREA-2)
+      *  persisted by DAILYTXN.  Lets ops answer "what's the count so
+      *  far" without rerunning the batch job, and lets a resettable
+      *  bad run be zeroed out only with a matching authorization code
+      *  - every reset attempt, successful or not, is audited.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT INQUIRY-REQUEST-FILE ASSIGN TO "INQREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INQREQ-FILE-STATUS.
+
+           SELECT RESET-AUTH-FILE ASSIGN TO "RSTAUTH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RSTAUTH-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+
+       FD  INQUIRY-REQUEST-FILE
+           RECORDING MODE IS F.
+       COPY INQREQRC.
+
+       FD  RESET-AUTH-FILE
+           RECORDING MODE IS F.
+       COPY RSTAUTH.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CHECKPOINT-FILE-STATUS  PIC XX.
+           05  WS-INQREQ-FILE-STATUS      PIC XX.
+           05  WS-RSTAUTH-FILE-STATUS     PIC XX.
+           05  WS-AUDIT-FILE-STATUS       PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-CHECKPOINT-FOUND-SWITCH PIC X VALUE "N".
+               88  WS-CHECKPOINT-FOUND    VALUE "Y".
+           05  WS-AUTH-MATCHED-SWITCH     PIC X VALUE "N".
+               88  WS-AUTH-MATCHED        VALUE "Y".
+           05  WS-CHECKPOINT-OPEN-SWITCH  PIC X VALUE "N".
+               88  WS-CHECKPOINT-OPEN-OK  VALUE "Y".
+           05  WS-AUDIT-OPEN-SWITCH       PIC X VALUE "N".
+               88  WS-AUDIT-OPEN-OK       VALUE "Y".
+
+       01  WS-VALID-AUTH-CODE             PIC X(10) VALUE SPACES.
+       01  WS-RUN-DATE                    PIC X(8).
+       01  WS-CKPT-AREA-2-DISPLAY         PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-PRE-RESET-TOTALS.
+           05  WS-PRE-RESET-AREA-1        PIC 9(5) VALUE ZEROES.
+           05  WS-PRE-RESET-AREA-2        PIC 9(9)V99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXECUTE-REQUEST
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               SET WS-CHECKPOINT-OPEN-OK TO TRUE
+           ELSE
+               DISPLAY "ERROR: CHECKPOINT-FILE open failed, status="
+                       WS-CHECKPOINT-FILE-STATUS
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN INPUT INQUIRY-REQUEST-FILE
+           IF WS-INQREQ-FILE-STATUS = "00"
+               READ INQUIRY-REQUEST-FILE
+                   AT END
+                       MOVE "INQUIRE" TO INQUIRY-ACTION
+               END-READ
+               CLOSE INQUIRY-REQUEST-FILE
+           ELSE
+               MOVE "INQUIRE" TO INQUIRY-ACTION
+           END-IF.
+
+       2000-EXECUTE-REQUEST.
+           EVALUATE INQUIRY-ACTION
+               WHEN "INQUIRE"
+                   PERFORM 2100-DISPLAY-CURRENT-VALUES
+               WHEN "RESET"
+                   PERFORM 2200-RESET-COUNTERS
+               WHEN OTHER
+                   DISPLAY "CNTRINQ: unrecognized action '"
+                           INQUIRY-ACTION "' - no action taken"
+           END-EVALUATE.
+
+       2100-DISPLAY-CURRENT-VALUES.
+           PERFORM 2110-READ-CHECKPOINT
+           IF WS-CHECKPOINT-FOUND
+               MOVE CKPT-AREA-2 TO WS-CKPT-AREA-2-DISPLAY
+               DISPLAY "CURRENT WS-AREA-1 (count): " CKPT-AREA-1
+               DISPLAY "CURRENT WS-AREA-2 (total): "
+                       WS-CKPT-AREA-2-DISPLAY
+               DISPLAY "AS OF: " CKPT-TIMESTAMP
+           ELSE
+               DISPLAY "No checkpointed run data for " WS-RUN-DATE
+                       " available yet"
+           END-IF.
+
+       2110-READ-CHECKPOINT.
+           IF WS-CHECKPOINT-OPEN-OK
+               MOVE WS-RUN-DATE TO CKPT-KEY
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-CHECKPOINT-FOUND TO TRUE
+               END-READ
+           END-IF.
+
+       2200-RESET-COUNTERS.
+           PERFORM 2210-LOAD-VALID-AUTH-CODE
+           IF INQUIRY-AUTH-CODE = WS-VALID-AUTH-CODE
+               AND WS-VALID-AUTH-CODE NOT = SPACES
+               SET WS-AUTH-MATCHED TO TRUE
+           END-IF
+           PERFORM 2110-READ-CHECKPOINT
+           IF WS-CHECKPOINT-FOUND
+               MOVE CKPT-AREA-1 TO WS-PRE-RESET-AREA-1
+               MOVE CKPT-AREA-2 TO WS-PRE-RESET-AREA-2
+           END-IF
+           IF WS-AUTH-MATCHED AND WS-CHECKPOINT-FOUND
+               MOVE ZEROES TO CKPT-AREA-1
+               MOVE ZEROES TO CKPT-AREA-2
+               MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+               REWRITE CHECKPOINT-RECORD
+               DISPLAY "Counters reset to zero by authorized request"
+           ELSE
+               DISPLAY "Reset request DENIED - invalid authorization "
+                       "or no checkpoint on file"
+           END-IF
+           PERFORM 2220-AUDIT-RESET-ATTEMPT.
+
+       2210-LOAD-VALID-AUTH-CODE.
+           OPEN INPUT RESET-AUTH-FILE
+           IF WS-RSTAUTH-FILE-STATUS = "00"
+               READ RESET-AUTH-FILE
+                   NOT AT END
+                       MOVE AUTH-VALID-CODE TO WS-VALID-AUTH-CODE
+               END-READ
+               CLOSE RESET-AUTH-FILE
+           ELSE
+               DISPLAY "WARNING: RESET-AUTH-FILE missing - reset "
+                       "cannot be authorized"
+           END-IF.
+
+       2220-AUDIT-RESET-ATTEMPT.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS = "00"
+               SET WS-AUDIT-OPEN-OK TO TRUE
+           ELSE
+               DISPLAY "ERROR: AUDIT-FILE open failed, status="
+                       WS-AUDIT-FILE-STATUS
+           END-IF
+           IF WS-AUDIT-OPEN-OK
+               MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+               IF WS-AUTH-MATCHED AND WS-CHECKPOINT-FOUND
+                   MOVE "RESET-OK"    TO AUDIT-EVENT-TYPE
+               ELSE
+                   MOVE "RESET-DENY"  TO AUDIT-EVENT-TYPE
+               END-IF
+               MOVE WS-PRE-RESET-AREA-1 TO AUDIT-AREA-1
+               MOVE WS-PRE-RESET-AREA-2 TO AUDIT-AREA-2
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       3000-FINALIZE.
+           IF WS-CHECKPOINT-OPEN-OK
+               CLOSE CHECKPOINT-FILE
+           END-IF.
