@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CHKPTREC.CPY
+      *  Restart/checkpoint record for the daily counter and
+      *  accumulator.  Keyed so a future version could checkpoint more
+      *  than one run concurrently; today only the RUNTOTAL key is
+      *  used.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-KEY                    PIC X(8).
+           05  CKPT-AREA-1                 PIC 9(5).
+           05  CKPT-AREA-2                 PIC 9(9)V99.
+           05  CKPT-TIMESTAMP               PIC X(26).
