@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  RSTAUTH.CPY
+      *  Authorization control record for resetting the persisted
+      *  counter/accumulator values.  Ops maintains the valid code in
+      *  RSTAUTH.DAT, outside the program, so it can be rotated without
+      *  a recompile.
+      *****************************************************************
+       01  RESET-AUTH-RECORD.
+           05  AUTH-VALID-CODE             PIC X(10).
