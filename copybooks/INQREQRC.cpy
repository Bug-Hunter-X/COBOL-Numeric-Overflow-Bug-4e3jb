@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  INQREQRC.CPY
+      *  Request record for the counter/accumulator inquiry utility:
+      *  either a plain INQUIRE, or a RESET accompanied by an
+      *  authorization code.
+      *****************************************************************
+       01  INQUIRY-REQUEST-RECORD.
+           05  INQUIRY-ACTION              PIC X(7).
+           05  INQUIRY-AUTH-CODE           PIC X(10).
