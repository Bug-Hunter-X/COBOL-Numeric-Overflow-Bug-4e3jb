@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *  Audit trail record: one row per accumulator event (increment
+      *  of WS-AREA-1, accumulation into WS-AREA-2) so reconciliation
+      *  can trace back through the log to find where a total diverged
+      *  instead of rerunning the batch blind.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP             PIC X(26).
+           05  AUDIT-EVENT-TYPE            PIC X(12).
+           05  AUDIT-AREA-1                PIC 9(5).
+           05  AUDIT-AREA-2                PIC 9(9)V99.
