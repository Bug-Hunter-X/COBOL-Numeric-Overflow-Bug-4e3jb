@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CTLTOTRC.CPY
+      *  Externally-supplied control-total record (from the upstream
+      *  feed that generated the day's transactions) used to
+      *  reconcile against the final WS-AREA-2 accumulation.
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTLTOT-EXPECTED-TOTAL        PIC 9(9)V99.
