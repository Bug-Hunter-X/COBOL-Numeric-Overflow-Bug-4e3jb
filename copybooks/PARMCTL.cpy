@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  PARMCTL.CPY
+      *  Control-parameter record: overflow thresholds for the
+      *  accumulators, read in at start of run so ops can raise the
+      *  ceiling as volume grows without a recompile.
+      *****************************************************************
+       01  PARM-CONTROL-RECORD.
+           05  PARM-AREA1-THRESHOLD        PIC 9(5).
+           05  PARM-AREA2-THRESHOLD        PIC 9(9)V99.
