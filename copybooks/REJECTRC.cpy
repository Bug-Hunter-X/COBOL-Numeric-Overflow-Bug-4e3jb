@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  REJECTRC.CPY
+      *  Exception/reject record written when an accumulator guard
+      *  (WS-AREA-1 or WS-AREA-2) trips instead of aborting the run.
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJECT-TIMESTAMP            PIC X(26).
+           05  REJECT-TYPE                 PIC X(12).
+           05  REJECT-AREA-1               PIC 9(5).
+           05  REJECT-AREA-2               PIC 9(9)V99.
+           05  REJECT-REASON               PIC X(40).
